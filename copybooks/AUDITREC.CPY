@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Audit log record - one entry per addition performed, by
+      * sumarencobol (batch) or sumarencobolonline (online).
+      ******************************************************************
+           05 aud-date pic 9(8).
+           05 aud-time pic 9(6).
+           05 aud-num1 pic s9(7)v99 sign is leading separate.
+           05 aud-num2 pic s9(7)v99 sign is leading separate.
+           05 aud-op-code pic x(1).
+           05 aud-resultado pic s9(7)v99 sign is leading separate.
