@@ -0,0 +1,7 @@
+      ******************************************************************
+      * External control/trailer record - expected transaction count
+      * and expected sum-of-resultado supplied by an outside system,
+      * used to reconcile the batch run before it is trusted.
+      ******************************************************************
+           05 ctl-expected-count pic 9(9).
+           05 ctl-expected-sum pic s9(9)v99 sign is leading separate.
