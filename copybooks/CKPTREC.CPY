@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Checkpoint record - written every N transactions so a rerun
+      * can pass a restart parameter and skip forward instead of
+      * reprocessing the whole batch from record one.  Carries the
+      * accumulated valid-count and running-total as of that record
+      * so a restarted run can resume the totals, not just the file
+      * position, and still reconcile correctly against CONTROL.IN.
+      ******************************************************************
+           05 ckpt-last-record-no pic 9(9).
+           05 ckpt-run-date pic 9(8).
+           05 ckpt-run-time pic 9(6).
+           05 ckpt-valid-count pic 9(9).
+           05 ckpt-running-total pic s9(9)v99 sign is leading separate.
