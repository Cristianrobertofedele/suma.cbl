@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Shared operand record - num1/num2/op-code drive the four
+      * arithmetic functions and resultado holds the answer.  Used by
+      * sumarencobol (batch) and sumarencobolonline (online) so both
+      * programs share one definition instead of copy-pasted fields.
+      ******************************************************************
+           05 num1 pic s9(7)v99.
+           05 num2 pic s9(7)v99.
+           05 op-code pic x(1).
+               88 op-is-add value "A".
+               88 op-is-subtract value "S".
+               88 op-is-multiply value "M".
+               88 op-is-divide value "D".
+           05 resultado pic s9(7)v99.
