@@ -0,0 +1,9 @@
+      ******************************************************************
+      * GL interface record - fixed-format layout expected by the
+      * general ledger loader: batch date plus the operands and
+      * resultado that were posted.
+      ******************************************************************
+           05 gl-batch-date pic 9(8).
+           05 gl-num1 pic s9(7)v99 sign is leading separate.
+           05 gl-num2 pic s9(7)v99 sign is leading separate.
+           05 gl-resultado pic s9(7)v99 sign is leading separate.
