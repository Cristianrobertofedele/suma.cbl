@@ -1,25 +1,450 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. sumarencobol.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 num1 pic 9(4).
-           01 num2 pic 9(4).
-           01 resultado pic 9(5).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "introduce el primer numero".
-           ACCEPT num1.
-           DISPLAY "introduce el segundo numero".
-           ACCEPT num2.
-           ADD num1 TO num2 GIVING resultado.
-
-           DISPLAY "el resultado de su suma es "resultado.
-            STOP RUN.
-       END PROGRAM sumarencobol.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Batch addition job - reads NUM1/NUM2 pairs from a
+      *           transaction file and computes resultado for each,
+      *           so a day's worth of additions can run unattended.
+      *           Writes a print-image report with a running total
+      *           and a grand total for accounting.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sumarencobol.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT trans-file ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-trans-status.
+           SELECT report-file ASSIGN TO "REPORT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-status.
+           SELECT audit-file ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+           SELECT gl-file ASSIGN TO "GLFEED.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-gl-status.
+           SELECT ckpt-file ASSIGN TO "CKPT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-ckpt-status.
+           SELECT control-file ASSIGN TO "CONTROL.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-control-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  trans-file.
+           01 trans-record.
+               05 trans-num1-x pic x(10).
+               05 trans-num1 redefines trans-num1-x
+                   pic s9(7)v99 sign is leading separate.
+               05 trans-num1-parts redefines trans-num1-x.
+                   10 trans-num1-sign pic x(1).
+                   10 trans-num1-digits pic 9(9).
+               05 trans-num2-x pic x(10).
+               05 trans-num2 redefines trans-num2-x
+                   pic s9(7)v99 sign is leading separate.
+               05 trans-num2-parts redefines trans-num2-x.
+                   10 trans-num2-sign pic x(1).
+                   10 trans-num2-digits pic 9(9).
+               05 trans-op-code pic x(1).
+       FD  report-file.
+           01 report-line pic x(80).
+       FD  audit-file.
+           01 audit-record.
+               COPY AUDITREC.
+       FD  gl-file.
+           01 gl-record.
+               COPY GLREC.
+       FD  ckpt-file.
+           01 ckpt-record.
+               COPY CKPTREC.
+       FD  control-file.
+           01 control-record.
+               COPY CTLREC.
+       WORKING-STORAGE SECTION.
+           01 operand-record.
+               COPY AMOUNTS.
+           01 ws-trans-status pic x(2).
+           01 ws-report-status pic x(2).
+           01 ws-audit-status pic x(2).
+           01 ws-gl-status pic x(2).
+           01 ws-ckpt-status pic x(2).
+           01 ws-checkpoint-interval pic 9(5) value 1000.
+           01 ws-record-number pic 9(9) value zero.
+           01 ws-restart-parm pic x(9).
+           01 ws-restart-count pic 9(9) value zero.
+           01 ws-control-status pic x(2).
+           01 ws-valid-count pic 9(9) value zero.
+           01 ws-best-ckpt-no pic 9(9) value zero.
+           01 ws-ckpt-eof-flag pic x value "N".
+               88 ws-ckpt-eof value "Y".
+           01 ws-current-datetime.
+               05 ws-cdt-date pic 9(8).
+               05 ws-cdt-time pic 9(6).
+               05 filler pic x(7).
+           01 ws-eof-flag pic x value "N".
+               88 ws-eof value "Y".
+           01 ws-running-total pic s9(9)v99 value zero.
+           01 ws-reject-count pic 9(5) value zero.
+           01 ws-valid-flag pic x value "Y".
+               88 ws-valid value "Y".
+
+           01 ws-exception-line.
+               05 filler pic x(10) value "*** ERROR ".
+               05 ex-num1 pic x(10).
+               05 filler pic x(1) value space.
+               05 ex-num2 pic x(10).
+               05 filler pic x(1) value space.
+               05 ex-op-code pic x(1).
+               05 filler pic x(1) value space.
+               05 ex-reason pic x(40).
+
+           01 ws-header-line-1.
+               05 filler pic x(40) value
+                   "SUMARENCOBOL - REPORTE DE OPERACIONES".
+           01 ws-header-line-2.
+               05 filler pic x(10) value "NUM1".
+               05 filler pic x(10) value "NUM2".
+               05 filler pic x(5) value "OP".
+               05 filler pic x(12) value "RESULTADO".
+               05 filler pic x(15) value "TOTAL ACUMULADO".
+
+           01 ws-detail-line.
+               05 dl-num1 pic -zzzzzz9.99.
+               05 filler pic x(3) value spaces.
+               05 dl-num2 pic -zzzzzz9.99.
+               05 filler pic x(3) value spaces.
+               05 dl-op-code pic x(1).
+               05 filler pic x(3) value spaces.
+               05 dl-resultado pic -zzzzzz9.99.
+               05 filler pic x(3) value spaces.
+               05 dl-running-total pic -zzzzzzzz9.99.
+
+           01 ws-grand-total-line.
+               05 filler pic x(20) value "GRAN TOTAL:".
+               05 gt-grand-total pic -zzzzzzzz9.99.
+
+           01 ws-reject-line.
+               05 filler pic x(30) value "TRANSACCIONES RECHAZADAS:".
+               05 rl-reject-count pic zzzz9.
+
+           01 ws-ctl-mismatch-line.
+               05 filler pic x(42) value
+                   "*** DESCUADRE DE TOTALES DE CONTROL ***".
+
+           01 ws-ctl-count-line.
+               05 filler pic x(18) value "CONTEO ESPERADO=".
+               05 cl-expected-count pic zzzzzzzz9.
+               05 filler pic x(8) value " REAL=".
+               05 cl-actual-count pic zzzzzzzz9.
+
+           01 ws-ctl-sum-line.
+               05 filler pic x(18) value "SUMA ESPERADA=".
+               05 sl-expected-sum pic -zzzzzzzz9.99.
+               05 filler pic x(8) value " REAL=".
+               05 sl-actual-sum pic -zzzzzzzz9.99.
+
+           01 ws-ctl-missing-line.
+               05 filler pic x(50) value
+                   "*** CONTROL.IN AUSENTE O SIN REGISTRO ***".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL ws-eof.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 2020-DETERMINE-RESTART.
+           IF ws-restart-count > ZERO
+               PERFORM 2035-RESTORE-FROM-CHECKPOINT
+               IF ws-best-ckpt-no > ZERO
+                   DISPLAY "restart solicitado, reanudando desde el "
+                       "checkpoint del registro " ws-best-ckpt-no
+               ELSE
+                   DISPLAY "restart solicitado pero no hay "
+                       "checkpoint aplicable, reiniciando desde el "
+                       "registro 1"
+               END-IF
+           END-IF.
+           OPEN INPUT trans-file.
+           PERFORM 2015-OPEN-REPORT-AND-GL-FILES.
+           OPEN EXTEND audit-file.
+           IF ws-audit-status = "35"
+               OPEN OUTPUT audit-file
+           END-IF.
+           PERFORM 2010-OPEN-CHECKPOINT-FILE.
+           IF ws-trans-status NOT = "00"
+               DISPLAY "no se pudo abrir TRANFILE, status "
+                   ws-trans-status
+               MOVE "Y" TO ws-eof-flag
+           ELSE
+               IF ws-best-ckpt-no = ZERO
+                   WRITE report-line FROM ws-header-line-1
+                   WRITE report-line FROM ws-header-line-2
+               END-IF
+               PERFORM 2040-SKIP-RESTART-RECORDS
+               IF NOT ws-eof
+                   PERFORM 2100-READ-TRANSACTION
+               END-IF
+           END-IF.
+
+       2015-OPEN-REPORT-AND-GL-FILES.
+           IF ws-best-ckpt-no > ZERO
+               OPEN EXTEND report-file
+               IF ws-report-status = "35"
+                   OPEN OUTPUT report-file
+               END-IF
+               OPEN EXTEND gl-file
+               IF ws-gl-status = "35"
+                   OPEN OUTPUT gl-file
+               END-IF
+           ELSE
+               OPEN OUTPUT report-file
+               OPEN OUTPUT gl-file
+           END-IF.
+
+       2010-OPEN-CHECKPOINT-FILE.
+           IF ws-best-ckpt-no > ZERO
+               OPEN EXTEND ckpt-file
+               IF ws-ckpt-status = "35"
+                   OPEN OUTPUT ckpt-file
+               END-IF
+           ELSE
+               OPEN OUTPUT ckpt-file
+           END-IF.
+
+       2020-DETERMINE-RESTART.
+           ACCEPT ws-restart-parm FROM COMMAND-LINE.
+           IF FUNCTION TRIM(ws-restart-parm) IS NUMERIC
+               MOVE FUNCTION TRIM(ws-restart-parm) TO ws-restart-count
+           ELSE
+               MOVE ZERO TO ws-restart-count
+           END-IF.
+
+       2040-SKIP-RESTART-RECORDS.
+           IF ws-best-ckpt-no > ZERO
+               PERFORM ws-best-ckpt-no TIMES
+                   IF NOT ws-eof
+                       READ trans-file
+                           AT END
+                               MOVE "Y" TO ws-eof-flag
+                       END-READ
+                       IF NOT ws-eof
+                           ADD 1 TO ws-record-number
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2035-RESTORE-FROM-CHECKPOINT.
+           MOVE ZERO TO ws-best-ckpt-no.
+           OPEN INPUT ckpt-file.
+           IF ws-ckpt-status NOT = "00"
+               DISPLAY "no se encontro CKPT.LOG, totales de restart "
+                   "inician en cero"
+           ELSE
+               MOVE "N" TO ws-ckpt-eof-flag
+               PERFORM UNTIL ws-ckpt-eof
+                   READ ckpt-file
+                       AT END
+                           MOVE "Y" TO ws-ckpt-eof-flag
+                       NOT AT END
+                           IF ckpt-last-record-no <= ws-restart-count
+                               AND ckpt-last-record-no > ws-best-ckpt-no
+                               MOVE ckpt-last-record-no TO
+                                   ws-best-ckpt-no
+                               MOVE ckpt-valid-count TO ws-valid-count
+                               MOVE ckpt-running-total TO
+                                   ws-running-total
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ckpt-file
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2050-VALIDATE-TRANSACTION.
+           IF ws-valid
+               MOVE trans-num1 TO num1
+               MOVE trans-num2 TO num2
+               MOVE trans-op-code TO op-code
+               PERFORM 2060-COMPUTE-RESULTADO
+           END-IF.
+           IF ws-valid
+               ADD resultado TO ws-running-total
+               ADD 1 TO ws-valid-count
+               MOVE num1 TO dl-num1
+               MOVE num2 TO dl-num2
+               MOVE op-code TO dl-op-code
+               MOVE resultado TO dl-resultado
+               MOVE ws-running-total TO dl-running-total
+               WRITE report-line FROM ws-detail-line
+               PERFORM 2070-WRITE-AUDIT-RECORD
+               PERFORM 2080-WRITE-GL-RECORD
+           END-IF.
+           PERFORM 2090-CHECK-CHECKPOINT.
+           PERFORM 2100-READ-TRANSACTION.
+
+       2090-CHECK-CHECKPOINT.
+           IF FUNCTION MOD(ws-record-number ws-checkpoint-interval) = 0
+               MOVE ws-record-number TO ckpt-last-record-no
+               MOVE FUNCTION CURRENT-DATE TO ws-current-datetime
+               MOVE ws-cdt-date TO ckpt-run-date
+               MOVE ws-cdt-time TO ckpt-run-time
+               MOVE ws-valid-count TO ckpt-valid-count
+               MOVE ws-running-total TO ckpt-running-total
+               WRITE ckpt-record
+           END-IF.
+
+       2060-COMPUTE-RESULTADO.
+           EVALUATE TRUE
+               WHEN op-is-add
+                   ADD num1 TO num2 GIVING resultado
+                       ON SIZE ERROR
+                           PERFORM 2065-REJECT-OVERFLOW
+                   END-ADD
+               WHEN op-is-subtract
+                   SUBTRACT num2 FROM num1 GIVING resultado
+                       ON SIZE ERROR
+                           PERFORM 2065-REJECT-OVERFLOW
+                   END-SUBTRACT
+               WHEN op-is-multiply
+                   MULTIPLY num1 BY num2 GIVING resultado
+                       ON SIZE ERROR
+                           PERFORM 2065-REJECT-OVERFLOW
+                   END-MULTIPLY
+               WHEN op-is-divide
+                   IF num2 = zero
+                       MOVE trans-num1-x TO ex-num1
+                       MOVE trans-num2-x TO ex-num2
+                       MOVE trans-op-code TO ex-op-code
+                       MOVE "DIVISION POR CERO" TO ex-reason
+                       WRITE report-line FROM ws-exception-line
+                       ADD 1 TO ws-reject-count
+                       MOVE "N" TO ws-valid-flag
+                   ELSE
+                       DIVIDE num1 BY num2 GIVING resultado
+                           ON SIZE ERROR
+                               PERFORM 2065-REJECT-OVERFLOW
+                       END-DIVIDE
+                   END-IF
+           END-EVALUATE.
+
+       2065-REJECT-OVERFLOW.
+           MOVE trans-num1-x TO ex-num1.
+           MOVE trans-num2-x TO ex-num2.
+           MOVE trans-op-code TO ex-op-code.
+           MOVE "RESULTADO EXCEDE CAPACIDAD" TO ex-reason.
+           WRITE report-line FROM ws-exception-line.
+           ADD 1 TO ws-reject-count.
+           MOVE "N" TO ws-valid-flag.
+
+       2070-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-datetime.
+           MOVE ws-cdt-date TO aud-date.
+           MOVE ws-cdt-time TO aud-time.
+           MOVE num1 TO aud-num1.
+           MOVE num2 TO aud-num2.
+           MOVE op-code TO aud-op-code.
+           MOVE resultado TO aud-resultado.
+           WRITE audit-record.
+
+       2080-WRITE-GL-RECORD.
+           MOVE ws-cdt-date TO gl-batch-date.
+           MOVE num1 TO gl-num1.
+           MOVE num2 TO gl-num2.
+           MOVE resultado TO gl-resultado.
+           WRITE gl-record.
+
+       2050-VALIDATE-TRANSACTION.
+           MOVE "Y" TO ws-valid-flag.
+           IF trans-num1-digits IS NOT NUMERIC
+               OR (trans-num1-sign NOT = "+" AND
+                   trans-num1-sign NOT = "-")
+               MOVE trans-num1-x TO ex-num1
+               MOVE trans-num2-x TO ex-num2
+               MOVE trans-op-code TO ex-op-code
+               MOVE "NUM1 NO ES NUMERICO" TO ex-reason
+               WRITE report-line FROM ws-exception-line
+               ADD 1 TO ws-reject-count
+               MOVE "N" TO ws-valid-flag
+           ELSE
+               IF trans-num2-digits IS NOT NUMERIC
+                   OR (trans-num2-sign NOT = "+" AND
+                       trans-num2-sign NOT = "-")
+                   MOVE trans-num1-x TO ex-num1
+                   MOVE trans-num2-x TO ex-num2
+                   MOVE trans-op-code TO ex-op-code
+                   MOVE "NUM2 NO ES NUMERICO" TO ex-reason
+                   WRITE report-line FROM ws-exception-line
+                   ADD 1 TO ws-reject-count
+                   MOVE "N" TO ws-valid-flag
+               ELSE
+                   IF trans-op-code NOT = "A" AND NOT = "S"
+                           AND NOT = "M" AND NOT = "D"
+                       MOVE trans-num1-x TO ex-num1
+                       MOVE trans-num2-x TO ex-num2
+                       MOVE trans-op-code TO ex-op-code
+                       MOVE "CODIGO DE OPERACION INVALIDO" TO ex-reason
+                       WRITE report-line FROM ws-exception-line
+                       ADD 1 TO ws-reject-count
+                       MOVE "N" TO ws-valid-flag
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-READ-TRANSACTION.
+           READ trans-file
+               AT END
+                   MOVE "Y" TO ws-eof-flag
+           END-READ.
+           IF NOT ws-eof
+               ADD 1 TO ws-record-number
+           END-IF.
+
+       9000-TERMINATE.
+           MOVE ws-running-total TO gt-grand-total.
+           WRITE report-line FROM ws-grand-total-line.
+           MOVE ws-reject-count TO rl-reject-count.
+           WRITE report-line FROM ws-reject-line.
+           PERFORM 9500-RECONCILE-CONTROL-TOTALS.
+           CLOSE trans-file.
+           CLOSE report-file.
+           CLOSE audit-file.
+           CLOSE gl-file.
+           CLOSE ckpt-file.
+
+       9500-RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT control-file.
+           IF ws-control-status NOT = "00"
+               DISPLAY "no se pudo abrir CONTROL.IN, status "
+                   ws-control-status
+               WRITE report-line FROM ws-ctl-missing-line
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               READ control-file
+                   AT END
+                       DISPLAY "CONTROL.IN no contiene registro de "
+                           "control"
+               END-READ
+               IF ws-control-status NOT = "00"
+                   WRITE report-line FROM ws-ctl-missing-line
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   IF ctl-expected-count NOT = ws-valid-count
+                       OR ctl-expected-sum NOT = ws-running-total
+                       WRITE report-line FROM ws-ctl-mismatch-line
+                       MOVE ctl-expected-count TO cl-expected-count
+                       MOVE ws-valid-count TO cl-actual-count
+                       WRITE report-line FROM ws-ctl-count-line
+                       MOVE ctl-expected-sum TO sl-expected-sum
+                       MOVE ws-running-total TO sl-actual-sum
+                       WRITE report-line FROM ws-ctl-sum-line
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+               CLOSE control-file
+           END-IF.
+       END PROGRAM sumarencobol.
