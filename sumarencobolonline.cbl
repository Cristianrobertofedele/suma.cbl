@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Online maintenance transaction for sumarencobol.
+      *           Lets an operator without batch-terminal access key
+      *           in num1/num2/operation on a screen and see resultado,
+      *           instead of going through the console ACCEPT/DISPLAY
+      *           of the batch job.  ENTER calculates, ESC/PF3 exits,
+      *           the classic pseudo-conversational PF-key pattern.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sumarencobolonline.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS ws-crt-status.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  audit-file.
+           01 audit-record.
+               COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+           01 operand-record.
+               COPY AMOUNTS.
+           01 ws-crt-status pic 9(4).
+           01 ws-audit-status pic x(2).
+           01 ws-current-datetime.
+               05 ws-cdt-date pic 9(8).
+               05 ws-cdt-time pic 9(6).
+               05 filler pic x(7).
+           01 ws-exit-flag pic x value "N".
+               88 ws-exit value "Y".
+           01 ws-message pic x(40) value spaces.
+
+       SCREEN SECTION.
+       01 suma-screen.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1
+               VALUE "SUMARENCOBOL - MANTENIMIENTO EN LINEA".
+           05 LINE 3 COLUMN 1 VALUE "NUM1:".
+           05 LINE 3 COLUMN 10 PIC -9(7).99 USING num1.
+           05 LINE 4 COLUMN 1 VALUE "NUM2:".
+           05 LINE 4 COLUMN 10 PIC -9(7).99 USING num2.
+           05 LINE 5 COLUMN 1 VALUE "OPERACION (A/S/M/D):".
+           05 LINE 5 COLUMN 22 PIC X(1) USING op-code.
+           05 LINE 7 COLUMN 1 VALUE "RESULTADO:".
+           05 LINE 7 COLUMN 12 PIC -9(7).99 USING resultado.
+           05 LINE 9 COLUMN 1 PIC X(40) USING ws-message.
+           05 LINE 11 COLUMN 1 VALUE "ENTER=CALCULAR  ESC=SALIR".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-TRANSACTION-LOOP UNTIL ws-exit.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN EXTEND audit-file.
+           IF ws-audit-status = "35"
+               OPEN OUTPUT audit-file
+           END-IF.
+
+       2000-TRANSACTION-LOOP.
+           MOVE ZERO TO num1.
+           MOVE ZERO TO num2.
+           MOVE ZERO TO resultado.
+           MOVE SPACE TO op-code.
+           MOVE SPACES TO ws-message.
+           DISPLAY suma-screen.
+           ACCEPT suma-screen
+               ON EXCEPTION
+                   MOVE "Y" TO ws-exit-flag
+               NOT ON EXCEPTION
+                   PERFORM 2050-VALIDATE-AND-CALCULATE
+                   DISPLAY suma-screen
+           END-ACCEPT.
+
+       2050-VALIDATE-AND-CALCULATE.
+           EVALUATE TRUE
+               WHEN op-is-add
+                   ADD num1 TO num2 GIVING resultado
+                       ON SIZE ERROR
+                           MOVE "RESULTADO EXCEDE CAPACIDAD" TO
+                               ws-message
+                   END-ADD
+               WHEN op-is-subtract
+                   SUBTRACT num2 FROM num1 GIVING resultado
+                       ON SIZE ERROR
+                           MOVE "RESULTADO EXCEDE CAPACIDAD" TO
+                               ws-message
+                   END-SUBTRACT
+               WHEN op-is-multiply
+                   MULTIPLY num1 BY num2 GIVING resultado
+                       ON SIZE ERROR
+                           MOVE "RESULTADO EXCEDE CAPACIDAD" TO
+                               ws-message
+                   END-MULTIPLY
+               WHEN op-is-divide
+                   IF num2 = ZERO
+                       MOVE "DIVISION POR CERO" TO ws-message
+                   ELSE
+                       DIVIDE num1 BY num2 GIVING resultado
+                           ON SIZE ERROR
+                               MOVE "RESULTADO EXCEDE CAPACIDAD" TO
+                                   ws-message
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE "CODIGO DE OPERACION INVALIDO" TO ws-message
+           END-EVALUATE.
+           IF ws-message = SPACES
+               MOVE "OK" TO ws-message
+               PERFORM 2070-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2070-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-datetime.
+           MOVE ws-cdt-date TO aud-date.
+           MOVE ws-cdt-time TO aud-time.
+           MOVE num1 TO aud-num1.
+           MOVE num2 TO aud-num2.
+           MOVE op-code TO aud-op-code.
+           MOVE resultado TO aud-resultado.
+           WRITE audit-record.
+
+       9000-TERMINATE.
+           CLOSE audit-file.
+       END PROGRAM sumarencobolonline.
